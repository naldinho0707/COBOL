@@ -0,0 +1,93 @@
+       program-id. MENU as "MENU".
+
+       author. Setor de Operacoes.
+
+       date-written. 09/08/2026.
+
+      ******************************************************************
+      * MENU - tela unica para chamar os programas de calculo (EX09,
+      *        Program1 e FIBONACCI) sem precisar executar cada um
+      *        separadamente.
+      *
+      * HISTORICO DE ALTERACOES:
+      *   - criacao do menu, chamando EX09_CALC_AREA_CIRC_MASC,
+      *     Calculo-Area-Circunferencia e FIBONACCI via CALL.
+      ******************************************************************
+
+      *================================================================*
+       environment division.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       data division.
+      *----------------------------------------------------------------*
+
+       working-storage section.
+
+       01 DATA-DO-SISTEMA.
+           02 ANO                PIC 9(04)         VALUE ZEROS.
+           02 MES                PIC 9(02)         VALUE ZEROS.
+           02 DIA                PIC 9(02)         VALUE ZEROS.
+
+       01 OPCAO                  PIC 9(01)         VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       SCREEN SECTION.
+      *----------------------------------------------------------------*
+
+       01 TELA01.
+           02 LINE 02 COLUMN 05 PIC 9(02)/   USING DIA.
+           02 LINE 02 COLUMN 08 PIC 9(02)/   USING MES.
+           02 LINE 02 COLUMN 11 PIC 9(04)    USING ANO.
+           02 LINE 02 COLUMN 28 VALUE "MENU PRINCIPAL".
+           02 LINE 05 COLUMN 05 VALUE
+              "1 - Calculo da Area do Circulo (EX09)".
+           02 LINE 06 COLUMN 05 VALUE
+              "2 - Calculo da Area do Circulo (Program1)".
+           02 LINE 07 COLUMN 05 VALUE
+              "3 - Sequencia de Fibonacci".
+           02 LINE 08 COLUMN 05 VALUE
+              "4 - Sair".
+           02 LINE 10 COLUMN 05 VALUE "Escolha uma opcao: < >".
+      *----------------------------------------------------------------*
+
+      *================================================================*
+       procedure division.
+      *================================================================*
+
+       Inicio.
+
+            ACCEPT     DATA-DO-SISTEMA   FROM DATE  YYYYMMDD.
+            DISPLAY    ERASE             AT         0101.
+            DISPLAY    TELA01            AT         0101.
+            PERFORM    ESCOLHE-OPCAO.
+            PERFORM    FINALIZA.
+
+
+       ESCOLHE-OPCAO.
+            ACCEPT     OPCAO   AT   1025 WITH PROMPT AUTO.
+            EVALUATE   OPCAO
+            WHEN       1
+                CALL   "EX09_CALC_AREA_CIRC_MASC"
+            WHEN       2
+                CALL   "Calculo-Area-Circunferencia"
+            WHEN       3
+                CALL   "FIBONACCI"
+            WHEN       4
+                CONTINUE
+            WHEN OTHER
+                DISPLAY "OPCAO INVALIDA!!"  AT   1225
+                PERFORM ESCOLHE-OPCAO
+            END-EVALUATE.
+            EXIT.
+
+
+       FINALIZA.
+            DISPLAY    "FIM DO PROGRAMA"   AT   1425.
+            Stop " ".
+            Stop Run.
+
+
+           goback.
+
+       end program MENU.
