@@ -1,114 +1,394 @@
-       program-id.EX09_CALC_AREA_CIRC_MASC as 
-                        "EX09_CALC_AREA_CIRC_MASC".
-
-       author. Grupo 04: Alexsandro Neri, Brunno Melo, Reginaldo Luiz,
-                         Rômulo Vannuchi e Walter Chamorro.
-
-       date-written. 14/04/2018.
-
-      ******************************************************************
-      * 9)	Programa Aula3 - Calcular a área de uma circunferência
-      *                      com máscara.                 
-      *                 
-      ******************************************************************
-      
-      *================================================================*
-       environment division.
-      *================================================================*
-       
-       special-names.
-
-           decimal-point is comma.
-
-
-
-      *----------------------------------------------------------------* 
-       working-storage section.
-      *----------------------------------------------------------------*
- 
-       01 DADOS.
-  		     02 W-Raio  	       PIC  9(03)V99     VALUE ZEROS.
-             02 W-MASC-RAIO        PIC  ZZ9,99       VALUE ZEROS.
-    	     02 W-Area    	       PIC  9(05)V99     VALUE ZEROS.
-             02 W-MASC-AREA        PIC  ZZ.ZZ9,99    VALUE ZEROS.
-
-       01 CONTINUAR.
-             02 CONTINUA           PIC X(01)         VALUE ZEROS.
-            
-             
- 	   01 MENSAGEMS-DE-TELA.
-  		     02 MENSA1    	PIC X(50) VALUE "DIGITE O Raio".
-    	     02 MENSA2   	PIC X(30) VALUE "FIM DO PROGRAMA".
-    	     02 MENSA3    	PIC X(30) VALUE SPACE.
-
-             
-	   01 DATA-DO-SISTEMA.
-  	         02 ANO       PIC 9(04) VALUE ZEROS.
-  		     02 MES       PIC 9(02) VALUE ZEROS.
-     	     02 DIA       PIC 9(02) VALUE ZEROS.
-      
-      *----------------------------------------------------------------* 
-       SCREEN SECTION.
-      *----------------------------------------------------------------*
- 
-       01 TELA01.
-	         02 LINE 02 COLUMN 05 PIC 9(02)/   USING DIA.
-	         02 LINE 02 COLUMN 08 PIC 9(02)/   USING MES.
-	         02 LINE 02 COLUMN 11 PIC 9(04)    USING ANO.
-	         02 LINE 02 COLUMN 28 VALUE
-     	            "Calcula da Area de um Circulo".
- 	         02 LINE 08 COLUMN 15 VALUE "Raio: ".
- 	         02 LINE 10 COLUMN 15 VALUE "Area: ".
-             02 LINE 12 COLUMN 15 VALUE "Deseja Continuar (S/N): < >".
-      *----------------------------------------------------------------*
-
-      *================================================================*
-       procedure division.
-      *================================================================*
-
-       Inicio.
-       
-   	        ACCEPT  DATA-DO-SISTEMA   FROM DATE  YYYYMMDD.
-            DISPLAY  ERASE       AT    0101.
-            DISPLAY  TELA01      AT    0101.
-            MOVE     ZEROS       TO    DADOS.
-       
-
-       Entrada.
-       
-            DISPLAY    MENSA1       AT   2030.
-            ACCEPT     W-MASC-RAIO  AT   0825.
-            MOVE       W-MASC-RAIO  TO   W-Raio.
-	        DISPLAY    MENSA3       AT   2030.
-           
-
-       Calcula.      
-	        compute    W-Area = 3,1416 * (W-Raio**2). 
-            MOVE       W-Area      TO    W-MASC-AREA.      
-	        Display    W-MASC-AREA AT    1022.
-         
-
-       FINALIZA.
-             ACCEPT        CONTINUA        AT     1240 PROMPT AUTO
-             EVALUATE TRUE
-             WHEN  CONTINUA = "n" OR "N"
-	         DISPLAY MENSA2 AT 1830
-	         Stop " "
-	         Stop Run
-             WHEN  CONTINUA = "S" OR "s"
-             MOVE  ZEROS TO DADOS
-             MOVE  SPACE TO CONTINUA
-             PERFORM Inicio
-             PERFORM Entrada
-             PERFORM CALCULA
-             PERFORM FINALIZA
-             WHEN OTHER
-             MOVE SPACE TO CONTINUA
-             PERFORM FINALIZA
-             END-EVALUATE
-             EXIT.
- 
-      
-           goback.
-
-       end program EX09_CALC_AREA_CIRC_MASC.
+       program-id.EX09_CALC_AREA_CIRC_MASC as
+                        "EX09_CALC_AREA_CIRC_MASC".
+
+       author. Grupo 04: Alexsandro Neri, Brunno Melo, Reginaldo Luiz,
+                         Rômulo Vannuchi e Walter Chamorro.
+
+       date-written. 14/04/2018.
+
+      ******************************************************************
+      * 9)	Programa Aula3 - Calcular a área de uma circunferência
+      *                      com máscara.
+      *
+      * HISTORICO DE ALTERACOES:
+      *   - inclusao do modo batch (arquivo RAIOIN/RAIOOUT), para
+      *     rodar uma carga de raios sem precisar responder o prompt
+      *     de tela raio a raio.
+      *   - toda chamada de Calcula agora grava um registro no
+      *     arquivo historico CIRCHIST (data, raio, area), para
+      *     consulta e reimpressao posterior.
+      *   - Calcula agora tambem calcula e mostra a circunferencia e
+      *     o diametro, alem da area.
+      *   - Entrada passa a validar o raio digitado contra o limite
+      *     do arquivo de controle CTRLRAIO, em vez de aceitar
+      *     qualquer valor.
+      *   - toda execucao (tela ou lote) grava uma linha no arquivo
+      *     de auditoria AUDITLOG, compartilhado com Program1 e
+      *     FIBONACCI.
+      *   - Calcula passa a perguntar a unidade de exibicao (metrico
+      *     ou imperial); o raio continua digitado e gravado em
+      *     centimetros, so a area/diametro/circunferencia mostrados
+      *     na tela sao convertidos para polegadas quando o usuario
+      *     escolhe imperial.
+      *   - Entrada passa a rejeitar raio zero, alem do raio acima do
+      *     limite.
+      *   - CALCULA-LOTE passa a validar cada raio lido do RAIOIN
+      *     contra o mesmo limite/zero da Entrada interativa; raio
+      *     invalido no lote e so registrado no AUDITLOG, sem gravar
+      *     RAIOOUT/CIRCHIST para aquele raio.
+      *   - Inicio passa a ler o CTRLRAIO antes de decidir se a
+      *     execucao e em lote, em vez de so depois do desvio para
+      *     PROCESSA-LOTE; sem isso CALCULA-LOTE validava contra o
+      *     limite padrao de working-storage, ignorando o limite
+      *     configurado pela operacao no lote noturno.
+      *   - ESCOLHE-UNIDADE foi movido para depois de REJEITA-LOTE, em
+      *     vez de ficar logo apos Inicio; Inicio termina com PERFORM
+      *     ESCOLHE-UNIDADE e, como Inicio e alcancado pela entrada de
+      *     topo do programa (nao por um PERFORM), o fluxo continua
+      *     direto no paragrafo seguinte quando o PERFORM retorna - com
+      *     ESCOLHE-UNIDADE logo depois de Inicio, isso fazia o
+      *     paragrafo rodar (e perguntar a unidade) duas vezes em toda
+      *     execucao interativa.
+      *   - FINALIZA passa a so gravar no AUDITLOG depois de validar
+      *     CONTINUA (S/N), em vez de gravar incondicionalmente logo
+      *     apos o ACCEPT; uma tecla errada no prompt gravava uma
+      *     linha de auditoria com lixo em AUDIT-SAIDA a cada nova
+      *     tentativa, igual ao CONTINUAR do FIBONACCI ja evitava.
+      ******************************************************************
+
+      *================================================================*
+       environment division.
+      *================================================================*
+
+       special-names.
+
+           decimal-point is comma.
+
+       input-output section.
+       file-control.
+
+           select RAIO-IN-FILE   assign to "RAIOIN"
+                  organization is line sequential
+                  file status  is WS-RAIO-IN-STATUS.
+
+           select RAIO-OUT-FILE  assign to "RAIOOUT"
+                  organization is line sequential
+                  file status  is WS-RAIO-OUT-STATUS.
+
+           select HIST-FILE      assign to "CIRCHIST"
+                  organization is line sequential
+                  file status  is WS-HIST-STATUS.
+
+           select CTRL-FILE      assign to "CTRLRAIO"
+                  organization is line sequential
+                  file status  is WS-CTRL-STATUS.
+
+           select AUDIT-FILE     assign to "AUDITLOG"
+                  organization is line sequential
+                  file status  is WS-AUDIT-STATUS.
+
+      *----------------------------------------------------------------*
+       data division.
+      *----------------------------------------------------------------*
+
+       file section.
+
+       FD  RAIO-IN-FILE.
+           copy RAIOIN.
+
+       FD  RAIO-OUT-FILE.
+           copy RAIOOUT.
+
+       FD  HIST-FILE.
+           copy CIRCHIST.
+
+       FD  CTRL-FILE.
+           copy CTRLRAIO.
+
+       FD  AUDIT-FILE.
+           copy AUDITLOG.
+
+      *----------------------------------------------------------------*
+       working-storage section.
+      *----------------------------------------------------------------*
+
+       01 DADOS.
+           02 W-Raio             PIC  9(03)V99     VALUE ZEROS.
+           02 W-MASC-RAIO        PIC  ZZ9,99       VALUE ZEROS.
+           02 W-Area             PIC  9(05)V99     VALUE ZEROS.
+           02 W-MASC-AREA        PIC  ZZ.ZZ9,99    VALUE ZEROS.
+           02 W-Circunf          PIC  9(05)V99     VALUE ZEROS.
+           02 W-MASC-CIRCUNF     PIC  ZZ.ZZ9,99    VALUE ZEROS.
+           02 W-Diametro         PIC  9(04)V99     VALUE ZEROS.
+           02 W-MASC-DIAMETRO    PIC  ZZZ9,99      VALUE ZEROS.
+           02 W-Area-Pol         PIC  9(05)V99     VALUE ZEROS.
+           02 W-MASC-AREA-POL    PIC  ZZ.ZZ9,99    VALUE ZEROS.
+           02 W-Circunf-Pol      PIC  9(05)V99     VALUE ZEROS.
+           02 W-MASC-CIRCUNF-POL PIC  ZZ.ZZ9,99    VALUE ZEROS.
+           02 W-Diametro-Pol     PIC  9(04)V99     VALUE ZEROS.
+           02 W-MASC-DIAMETRO-POL PIC ZZZ9,99      VALUE ZEROS.
+
+       01 CONTROLE-UNIDADE.
+           02 SW-UNIDADE          PIC X(01)         VALUE "M".
+              88 UNIDADE-IMPERIAL                   VALUE "I" FALSE "M".
+
+       01 CONTINUAR.
+             02 CONTINUA           PIC X(01)         VALUE ZEROS.
+
+       01 CONTROLE-BATCH.
+           02 SW-MODO-BATCH       PIC X(01)         VALUE "N".
+              88 MODO-BATCH                         VALUE "S" FALSE "N".
+           02 SW-FIM-ARQUIVO      PIC X(01)         VALUE "N".
+              88 FIM-ARQUIVO                        VALUE "S" FALSE "N".
+           02 SW-HIST-ABERTO      PIC X(01)         VALUE "N".
+              88 HIST-ABERTO                        VALUE "S" FALSE "N".
+           02 SW-AUDIT-ABERTO     PIC X(01)         VALUE "N".
+              88 AUDIT-ABERTO                        VALUE "S" FALSE "N".
+
+       01 STATUS-ARQUIVOS.
+           02 WS-RAIO-IN-STATUS   PIC X(02)         VALUE SPACES.
+           02 WS-RAIO-OUT-STATUS  PIC X(02)         VALUE SPACES.
+           02 WS-HIST-STATUS      PIC X(02)         VALUE SPACES.
+           02 WS-CTRL-STATUS      PIC X(02)         VALUE SPACES.
+           02 WS-AUDIT-STATUS     PIC X(02)         VALUE SPACES.
+
+       01 CONTROLE-RAIO.
+           02 WS-RAIO-MAXIMO      PIC 9(03)V99      VALUE 100,00.
+
+       01 WS-HORA-SISTEMA        PIC 9(08)          VALUE ZEROS.
+
+ 	   01 MENSAGEMS-DE-TELA.
+  		     02 MENSA1    	PIC X(50) VALUE "DIGITE O Raio".
+    	     02 MENSA2   	PIC X(30) VALUE "FIM DO PROGRAMA".
+    	     02 MENSA3    	PIC X(30) VALUE SPACE.
+
+
+	   01 DATA-DO-SISTEMA.
+  	         02 ANO       PIC 9(04) VALUE ZEROS.
+  		     02 MES       PIC 9(02) VALUE ZEROS.
+     	     02 DIA       PIC 9(02) VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       SCREEN SECTION.
+      *----------------------------------------------------------------*
+
+       01 TELA01.
+	         02 LINE 02 COLUMN 05 PIC 9(02)/   USING DIA.
+	         02 LINE 02 COLUMN 08 PIC 9(02)/   USING MES.
+	         02 LINE 02 COLUMN 11 PIC 9(04)    USING ANO.
+	         02 LINE 02 COLUMN 28 VALUE
+     	            "Calcula da Area de um Circulo".
+ 	         02 LINE 08 COLUMN 15 VALUE "Raio: ".
+ 	         02 LINE 08 COLUMN 40 VALUE "Diametro: ".
+ 	         02 LINE 10 COLUMN 15 VALUE "Area: ".
+ 	         02 LINE 10 COLUMN 40 VALUE "Circunferencia: ".
+             02 LINE 12 COLUMN 15 VALUE
+                "Unidade (M-Metrico/I-Imperial): < >".
+             02 LINE 14 COLUMN 15 VALUE "Deseja Continuar (S/N): < >".
+      *----------------------------------------------------------------*
+
+      *================================================================*
+       procedure division.
+      *================================================================*
+
+       Inicio.
+
+   	        ACCEPT  DATA-DO-SISTEMA   FROM DATE  YYYYMMDD.
+            MOVE     ZEROS       TO    DADOS.
+            PERFORM  LE-CONTROLE-RAIO.
+            PERFORM  VERIFICA-LOTE.
+            IF       MODO-BATCH
+                PERFORM  PROCESSA-LOTE
+                GOBACK
+            END-IF.
+            IF       NOT HIST-ABERTO
+                OPEN EXTEND HIST-FILE
+                SET  HIST-ABERTO TO TRUE
+            END-IF.
+            IF       NOT AUDIT-ABERTO
+                OPEN EXTEND AUDIT-FILE
+                SET  AUDIT-ABERTO TO TRUE
+            END-IF.
+            DISPLAY  ERASE       AT    0101.
+            DISPLAY  TELA01      AT    0101.
+            PERFORM  ESCOLHE-UNIDADE.
+
+
+       Entrada.
+
+            DISPLAY    MENSA1       AT   2030.
+            ACCEPT     W-MASC-RAIO  AT   0825.
+            MOVE       W-MASC-RAIO  TO   W-Raio.
+            IF         W-Raio       =    ZERO
+                DISPLAY "RAIO INVALIDO!!" AT 2130
+                PERFORM Entrada
+            ELSE
+                IF     W-Raio       >    WS-RAIO-MAXIMO
+                    DISPLAY "RAIO ACIMA DO LIMITE PERMITIDO!!" AT 2130
+                    PERFORM Entrada
+                ELSE
+	                DISPLAY    MENSA3       AT   2030
+                END-IF
+            END-IF.
+
+
+       Calcula.
+	        compute    W-Area     = 3,1416 * (W-Raio**2).
+	        compute    W-Circunf  = 2 * 3,1416 * W-Raio.
+	        compute    W-Diametro = 2 * W-Raio.
+            IF         UNIDADE-IMPERIAL
+                COMPUTE  W-Area-Pol     = W-Area     / 6,4516
+                COMPUTE  W-Circunf-Pol  = W-Circunf  / 2,54
+                COMPUTE  W-Diametro-Pol = W-Diametro / 2,54
+                MOVE     W-Area-Pol      TO   W-MASC-AREA-POL
+                MOVE     W-Circunf-Pol   TO   W-MASC-CIRCUNF-POL
+                MOVE     W-Diametro-Pol  TO   W-MASC-DIAMETRO-POL
+                Display  W-MASC-AREA-POL     AT   1022
+                Display  W-MASC-DIAMETRO-POL AT   0850
+                Display  W-MASC-CIRCUNF-POL  AT   1056
+            ELSE
+                MOVE     W-Area        TO    W-MASC-AREA
+                MOVE     W-Circunf     TO    W-MASC-CIRCUNF
+                MOVE     W-Diametro    TO    W-MASC-DIAMETRO
+                Display  W-MASC-AREA     AT   1022
+                Display  W-MASC-DIAMETRO AT   0850
+                Display  W-MASC-CIRCUNF  AT   1056
+            END-IF.
+            PERFORM    GRAVA-HISTORICO.
+
+
+       FINALIZA.
+             ACCEPT        CONTINUA        AT     1440 PROMPT AUTO
+             EVALUATE TRUE
+             WHEN  CONTINUA = "n" OR "N"
+             PERFORM GRAVA-AUDITORIA
+	         IF    HIST-ABERTO
+	             CLOSE HIST-FILE
+	         END-IF
+	         IF    AUDIT-ABERTO
+	             CLOSE AUDIT-FILE
+	         END-IF
+	         DISPLAY MENSA2 AT 1830
+	         Stop " "
+	         Stop Run
+             WHEN  CONTINUA = "S" OR "s"
+             PERFORM GRAVA-AUDITORIA
+             MOVE  ZEROS TO DADOS
+             MOVE  SPACE TO CONTINUA
+             PERFORM Inicio
+             PERFORM Entrada
+             PERFORM CALCULA
+             PERFORM FINALIZA
+             WHEN OTHER
+             MOVE SPACE TO CONTINUA
+             PERFORM FINALIZA
+             END-EVALUATE
+             EXIT.
+
+      *----------------------------------------------------------------*
+      * rotinas do modo batch (carga de raios sem operador de tela)
+      *----------------------------------------------------------------*
+
+       VERIFICA-LOTE.
+             OPEN INPUT RAIO-IN-FILE.
+             IF  WS-RAIO-IN-STATUS = "00"
+                 SET MODO-BATCH TO TRUE
+             ELSE
+                 SET MODO-BATCH TO FALSE
+             END-IF.
+             EXIT.
+
+       PROCESSA-LOTE.
+             OPEN OUTPUT RAIO-OUT-FILE.
+             OPEN EXTEND HIST-FILE.
+             OPEN EXTEND AUDIT-FILE.
+             PERFORM LE-LOTE.
+             PERFORM CALCULA-LOTE UNTIL FIM-ARQUIVO.
+             CLOSE RAIO-IN-FILE RAIO-OUT-FILE HIST-FILE AUDIT-FILE.
+             EXIT.
+
+       LE-LOTE.
+             READ RAIO-IN-FILE
+                 AT END SET FIM-ARQUIVO TO TRUE
+             END-READ.
+             EXIT.
+
+       CALCULA-LOTE.
+             MOVE       LOTE-RAIO    TO   W-Raio.
+             IF         W-Raio       =    ZERO OR
+                        W-Raio       >    WS-RAIO-MAXIMO
+                 PERFORM REJEITA-LOTE
+             ELSE
+                 COMPUTE    W-Area     = 3,1416 * (W-Raio**2)
+                 COMPUTE    W-Circunf  = 2 * 3,1416 * W-Raio
+                 COMPUTE    W-Diametro = 2 * W-Raio
+                 MOVE       W-Raio       TO   RESULT-RAIO
+                 MOVE       W-Area       TO   RESULT-AREA
+                 MOVE       W-Circunf    TO   RESULT-CIRCUNF
+                 MOVE       W-Diametro   TO   RESULT-DIAMETRO
+                 WRITE      RESULT-LOTE-REG
+                 PERFORM    GRAVA-HISTORICO
+                 MOVE       "L"          TO   CONTINUA
+                 PERFORM    GRAVA-AUDITORIA
+             END-IF.
+             PERFORM    LE-LOTE.
+             EXIT.
+
+       REJEITA-LOTE.
+             MOVE       "R"          TO   CONTINUA.
+             PERFORM    GRAVA-AUDITORIA.
+             EXIT.
+
+       ESCOLHE-UNIDADE.
+
+            MOVE       SPACE        TO   SW-UNIDADE.
+            ACCEPT     SW-UNIDADE   AT   1248 PROMPT AUTO.
+            IF         SW-UNIDADE NOT = "M" AND NOT = "m"
+                               AND NOT = "I" AND NOT = "i"
+                PERFORM ESCOLHE-UNIDADE
+            ELSE
+                IF      SW-UNIDADE = "i"
+                    MOVE "I" TO SW-UNIDADE
+                END-IF
+                IF      SW-UNIDADE = "m"
+                    MOVE "M" TO SW-UNIDADE
+                END-IF
+            END-IF.
+
+
+       LE-CONTROLE-RAIO.
+             OPEN     INPUT CTRL-FILE.
+             IF       WS-CTRL-STATUS = "00"
+                 READ CTRL-FILE
+                     AT END
+                         MOVE 100,00 TO WS-RAIO-MAXIMO
+                     NOT AT END
+                         MOVE CTRL-RAIO-MAXIMO TO WS-RAIO-MAXIMO
+                 END-READ
+                 CLOSE CTRL-FILE
+             ELSE
+                 MOVE 100,00 TO WS-RAIO-MAXIMO
+             END-IF.
+             EXIT.
+
+       GRAVA-HISTORICO.
+             MOVE       DATA-DO-SISTEMA  TO   HIST-DATA.
+             MOVE       W-Raio           TO   HIST-RAIO.
+             MOVE       W-Area           TO   HIST-AREA.
+             WRITE      HIST-LOTE-REG.
+             EXIT.
+
+       GRAVA-AUDITORIA.
+             ACCEPT     WS-HORA-SISTEMA  FROM TIME.
+             MOVE       DATA-DO-SISTEMA     TO   AUDIT-DATA.
+             MOVE       WS-HORA-SISTEMA(1:6) TO   AUDIT-HORA.
+             MOVE       "EX09"              TO   AUDIT-PROGRAMA.
+             MOVE       W-Raio              TO   AUDIT-ENTRADA.
+             MOVE       CONTINUA            TO   AUDIT-SAIDA.
+             WRITE      AUDIT-LOG-REG.
+             EXIT.
+
+
+           goback.
+
+       end program EX09_CALC_AREA_CIRC_MASC.
