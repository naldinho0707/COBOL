@@ -0,0 +1,116 @@
+       program-id. CSVCIRC as "CSVCIRC".
+
+       author. Setor de Operacoes.
+
+       date-written. 09/08/2026.
+
+      ******************************************************************
+      * CSVCIRC - Exportacao em CSV dos calculos de area de circulo.
+      *
+      *           Le o arquivo historico CIRCHIST (gravado pelo
+      *           EX09-CALC-AREA-CIRC-MASC e pelo Program1) e grava um
+      *           arquivo texto separado por virgulas (data, raio,
+      *           area) para a conciliacao do setor financeiro em
+      *           planilha.
+      ******************************************************************
+
+      *================================================================*
+       environment division.
+      *================================================================*
+
+       input-output section.
+       file-control.
+
+           select HIST-FILE assign to "CIRCHIST"
+                  organization is line sequential
+                  file status  is WS-HIST-STATUS.
+
+           select CSV-FILE  assign to "CIRCCSV"
+                  organization is line sequential
+                  file status  is WS-CSV-STATUS.
+
+      *----------------------------------------------------------------*
+       data division.
+      *----------------------------------------------------------------*
+
+       file section.
+
+       FD  HIST-FILE.
+           copy CIRCHIST.
+
+       FD  CSV-FILE.
+       01 CSV-LINHA                 PIC X(40).
+
+      *----------------------------------------------------------------*
+       working-storage section.
+      *----------------------------------------------------------------*
+
+       01 CONTROLE-FIM.
+           02 SW-FIM-HISTORICO       PIC X(01)     VALUE "N".
+              88 FIM-HISTORICO                     VALUE "S" FALSE "N".
+
+       01 STATUS-ARQUIVOS.
+           02 WS-HIST-STATUS         PIC X(02)     VALUE SPACES.
+           02 WS-CSV-STATUS          PIC X(02)     VALUE SPACES.
+
+       01 CSV-CABECALHO             PIC X(40)
+                                     VALUE "DATA,RAIO,AREA".
+
+       01 CAMPOS-CSV.
+           02 CSV-RAIO-INT           PIC 9(03)     VALUE ZEROS.
+           02 CSV-RAIO-DEC           PIC 9(02)     VALUE ZEROS.
+           02 CSV-AREA-INT           PIC 9(05)     VALUE ZEROS.
+           02 CSV-AREA-DEC           PIC 9(02)     VALUE ZEROS.
+
+      *================================================================*
+       procedure division.
+      *================================================================*
+
+       INICIO.
+            OPEN     INPUT    HIST-FILE.
+            IF       WS-HIST-STATUS NOT = "00"
+                 DISPLAY "CSVCIRC: CIRCHIST NAO PODE SER ABERTO - "
+                         "STATUS " WS-HIST-STATUS
+                 STOP RUN
+            END-IF.
+            OPEN     OUTPUT   CSV-FILE.
+            MOVE     CSV-CABECALHO   TO   CSV-LINHA.
+            WRITE    CSV-LINHA.
+            PERFORM  LE-HISTORICO.
+            PERFORM  GRAVA-CSV  UNTIL  FIM-HISTORICO.
+            CLOSE    HIST-FILE CSV-FILE.
+            STOP RUN.
+
+
+       LE-HISTORICO.
+            READ     HIST-FILE
+                AT END
+                     SET FIM-HISTORICO TO TRUE
+            END-READ.
+            EXIT.
+
+
+       GRAVA-CSV.
+            MOVE     HIST-RAIO        TO   CSV-RAIO-INT.
+            COMPUTE  CSV-RAIO-DEC   =  (HIST-RAIO - CSV-RAIO-INT) * 100.
+            MOVE     HIST-AREA        TO   CSV-AREA-INT.
+            COMPUTE  CSV-AREA-DEC   =  (HIST-AREA - CSV-AREA-INT) * 100.
+            MOVE     SPACES           TO   CSV-LINHA.
+            STRING   HIST-DATA        DELIMITED BY SIZE
+                     ","              DELIMITED BY SIZE
+                     CSV-RAIO-INT     DELIMITED BY SIZE
+                     "."              DELIMITED BY SIZE
+                     CSV-RAIO-DEC     DELIMITED BY SIZE
+                     ","              DELIMITED BY SIZE
+                     CSV-AREA-INT     DELIMITED BY SIZE
+                     "."              DELIMITED BY SIZE
+                     CSV-AREA-DEC     DELIMITED BY SIZE
+                INTO CSV-LINHA.
+            WRITE    CSV-LINHA.
+            PERFORM  LE-HISTORICO.
+            EXIT.
+
+
+           goback.
+
+       end program CSVCIRC.
