@@ -0,0 +1,107 @@
+//CIRCFIB  JOB (ACCT),'LOTE NOTURNO CIRC/FIB',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* CIRCFIB - lote noturno dos calculos de area de circulo          *
+//*           (EX09-CALC-AREA-CIRC-MASC) e das sequencias de        *
+//*           Fibonacci (FIBONACCI), cada um no seu modo batch,     *
+//*           para rodar sem ninguem sentado no terminal. Os dois   *
+//*           programas tambem rodam interativos durante o dia;     *
+//*           aqui so entra o caminho batch de cada um, pelos        *
+//*           arquivos de requisicoes que o turno da tarde deixa     *
+//*           na fila (RAIOIN e FIBIN).                              *
+//*                                                                  *
+//* STEP010 - EX09-CALC-AREA-CIRC-MASC, modo batch (RAIOIN/RAIOOUT). *
+//* STEP020 - FIBONACCI, modo batch (FIBIN/FIBOUT), com checkpoint   *
+//*           (FIBCKPT) pra retomar sem repetir o lote se o job      *
+//*           cair no meio da noite. So roda se o STEP010 nao tiver  *
+//*           abortado.                                              *
+//*                                                                  *
+//* Os dois steps escrevem no mesmo AUDITLOG, igual aos programas    *
+//* quando rodam interativos.                                        *
+//*                                                                  *
+//* RAIOOUT, FIBCKPT e FIBMAST sao reescritos por completo a cada     *
+//* execucao (OPEN OUTPUT), entao entram no job como DISP=OLD e       *
+//* precisam existir antes da primeira vez que o job roda; STEP005,   *
+//* STEP015 e STEP018 fazem essa alocacao inicial e nao sao testados  *
+//* pelos steps seguintes - a falha esperada de "dataset ja existe"   *
+//* em toda execucao depois da primeira nao deve bloquear o job.      *
+//*                                                                  *
+//* HISTORICO DE ALTERACOES:                                         *
+//*   09/08/2026  - criacao do job stream noturno.                   *
+//*   09/08/2026  - STEP005/STEP018 para alocar RAIOOUT e FIBCKPT     *
+//*                 na primeira execucao, igual ao STEP015 do        *
+//*                 FIBMAST.                                         *
+//*   09/08/2026  - RECFM=FB,LRECL= adicionado nas DD dos datasets    *
+//*                 alocados aqui pela primeira vez (RAIOOUT,         *
+//*                 CIRCHIST, AUDITLOG, FIBCKPT, FIBOUT), com o       *
+//*                 tamanho de registro de cada copybook.             *
+//*----------------------------------------------------------------*
+//*
+//STEP005  EXEC PGM=IEFBR14
+//*        aloca o RAIOOUT na primeira execucao do job; nas demais a
+//*        alocacao falha porque o dataset ja existe, o que e normal
+//*        e nao e testado pelo STEP010 a seguir.
+//RAIOOUT  DD   DSN=PROD.CIRC.RAIOOUT,
+//              DISP=(NEW,CATLG,KEEP),
+//              RECFM=FB,LRECL=28,
+//              SPACE=(TRK,(5,5),RLSE)
+//*
+//STEP010  EXEC PGM=EX09CALC
+//*        carga da EX09-CALC-AREA-CIRC-MASC (nome do modulo na
+//*        loadlib abreviado em 8 caracteres; PROGRAM-ID da fonte e
+//*        EX09_CALC_AREA_CIRC_MASC)
+//STEPLIB  DD   DSN=PROD.CIRC.LOADLIB,DISP=SHR
+//RAIOIN   DD   DSN=PROD.CIRC.RAIOIN,DISP=SHR
+//RAIOOUT  DD   DSN=PROD.CIRC.RAIOOUT,DISP=OLD
+//CTRLRAIO DD   DSN=PROD.CIRC.CTRLRAIO,DISP=SHR
+//CIRCHIST DD   DSN=PROD.CIRC.CIRCHIST,
+//              DISP=(MOD,CATLG,KEEP),
+//              RECFM=FB,LRECL=22,
+//              SPACE=(TRK,(5,5),RLSE)
+//AUDITLOG DD   DSN=PROD.COMUM.AUDITLOG,
+//              DISP=(MOD,CATLG,KEEP),
+//              RECFM=FB,LRECL=41,
+//              SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP015  EXEC PGM=IDCAMS
+//*        garante que o FIBMAST (indexado) existe antes do FIBONACCI
+//*        tentar abri-lo; DEFINE falha com RC=12 se ja estiver
+//*        catalogado, o que e normal em toda execucao depois da
+//*        primeira - nenhum step depois testa o RC deste IDCAMS.
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.FIB.FIBMAST)     -
+                  INDEXED                    -
+                  RECORDSIZE(8 8)             -
+                  KEYS(2 0)                   -
+                  TRACKS(1,1))                -
+        DATA    (NAME(PROD.FIB.FIBMAST.DATA))  -
+        INDEX   (NAME(PROD.FIB.FIBMAST.INDEX))
+/*
+//STEP018  EXEC PGM=IEFBR14
+//*        aloca o FIBCKPT na primeira execucao do job; nas demais a
+//*        alocacao falha porque o dataset ja existe, o que e normal
+//*        e nao e testado pelo STEP020 a seguir.
+//FIBCKPT  DD   DSN=PROD.FIB.FIBCKPT,
+//              DISP=(NEW,CATLG,KEEP),
+//              RECFM=FB,LRECL=5,
+//              SPACE=(TRK,(1,1),RLSE)
+//*
+//STEP020  EXEC PGM=FIBONACC,COND=(0,NE,STEP010)
+//*        carga do FIBONACCI (nome do modulo abreviado em 8
+//*        caracteres)
+//STEPLIB  DD   DSN=PROD.CIRC.LOADLIB,DISP=SHR
+//FIBIN    DD   DSN=PROD.FIB.FIBIN,DISP=SHR
+//FIBOUT   DD   DSN=PROD.FIB.FIBOUT,
+//              DISP=(MOD,CATLG,KEEP),
+//              RECFM=FB,LRECL=9,
+//              SPACE=(TRK,(5,5),RLSE)
+//FIBCKPT  DD   DSN=PROD.FIB.FIBCKPT,DISP=OLD
+//FIBMAST  DD   DSN=PROD.FIB.FIBMAST,DISP=OLD
+//AUDITLOG DD   DSN=PROD.COMUM.AUDITLOG,
+//              DISP=(MOD,CATLG,KEEP),
+//              RECFM=FB,LRECL=41,
+//              SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//
