@@ -1,67 +1,196 @@
-       IDENTIFICATION DIVISION.
-       program-id. Program1 as "Calculo-Area-Circunferencia".
-       AUTHOR.     REGINALDO_FATEC.
-      *****************************************
-      *DISPLAY FATEC
-      *****************************************
-       
-       environment division.
-       configuration section.
-
-       data division.
-       
-       working-storage section.
-       
-          01 DADOS.
-  		     02 W-Raio  	PIC  9(03)v99.
-    	     02 W-Area    	PIC  9(05)V99.
-             
- 	      01 MENSAGEMS-DE-TELA.
-  		     02 MENSA1    	PIC X(50) VALUE "DIGITE O Raio".
-    	     02 MENSA2   	PIC X(30) VALUE "FIM DO PROGRAMA".
-    	     02 MENSA3    	PIC X(30) VALUE SPACE.
-             
-	      01 DATA-DO-SISTEMA.
-  	         02 ANO       PIC 9(02) VALUE ZEROS.
-  		     02 MES       PIC 9(02) VALUE ZEROS.
-     	     02 DIA       PIC 9(02) VALUE ZEROS.
-             
-       SCREEN SECTION.
-       
-          01 TELA01.
-	         02 LINE 02 COLUMN 05 PIC 9(02)/ USING DIA.
-	         02 LINE 02 COLUMN 08 PIC 9(02)/ USING MES.
-	         02 LINE 02 COLUMN 11 PIC 9(02)  USING ANO.
-	         02 LINE 02 COLUMN 28 VALUE
-     	         "Calcula da Area de um Circulo".
- 	         02 LINE 08 COLUMN 15 VALUE "Raio:".
- 	         02 LINE 10 COLUMN 15 VALUE "Area:".
-
-
-       procedure division.
-
-       Inicio.
-       
-   	   ACCEPT  DATA-DO-SISTEMA FROM DATE.
-       DISPLAY ERASE       AT    0101.
-       DISPLAY TELA01      AT    0101.
-       MOVE    ZEROS       TO    DADOS.
-       
-       Entrada.
-       
-       DISPLAY MENSA1 AT 2030.
-       ACCEPT W-Raio AT 0821.
-	   DISPLAY MENSA3 AT 1830.
-
-       Calcula.      
-	   compute w-Area = 3.1416*(w-Raio**2).          
-	   Display w-Area AT 1021.
-
-       Finaliza.
-	   DISPLAY MENSA2 AT 1830.
-	   Stop " ".
-	   Stop Run.
- 
-           goback.
-
-       end program Program1.
+       IDENTIFICATION DIVISION.
+       program-id. Program1 as "Calculo-Area-Circunferencia".
+       AUTHOR.     REGINALDO_FATEC.
+      *****************************************
+      *DISPLAY FATEC
+      *
+      * HISTORICO DE ALTERACOES:
+      *   - grava um registro no arquivo historico CIRCHIST (data,
+      *     raio, area) a cada calculo, para consulta e reimpressao
+      *     posterior.
+      *   - Entrada passa a validar o raio digitado contra o limite
+      *     do arquivo de controle CTRLRAIO, em vez de aceitar
+      *     qualquer valor.
+      *   - cada calculo grava uma linha no arquivo de auditoria
+      *     AUDITLOG, compartilhado com EX09 e FIBONACCI.
+      *   - Calcula passa a perguntar a unidade de exibicao (metrico
+      *     ou imperial); o raio continua digitado e gravado em
+      *     centimetros, so a area mostrada na tela e convertida para
+      *     polegadas quadradas quando o usuario escolhe imperial.
+      *   - Entrada passa a rejeitar raio zero, alem do raio acima do
+      *     limite.
+      *   - DATA-DO-SISTEMA passa a vir direto com 4 digitos de ano
+      *     (ACCEPT ... FROM DATE YYYYMMDD), em vez de montar o ano
+      *     com um seculo fixo em "20".
+      *****************************************
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+
+           select HIST-FILE assign to "CIRCHIST"
+                  organization is line sequential
+                  file status  is WS-HIST-STATUS.
+
+           select CTRL-FILE assign to "CTRLRAIO"
+                  organization is line sequential
+                  file status  is WS-CTRL-STATUS.
+
+           select AUDIT-FILE assign to "AUDITLOG"
+                  organization is line sequential
+                  file status  is WS-AUDIT-STATUS.
+
+       data division.
+
+       file section.
+
+       FD  HIST-FILE.
+           copy CIRCHIST.
+
+       FD  CTRL-FILE.
+           copy CTRLRAIO.
+
+       FD  AUDIT-FILE.
+           copy AUDITLOG.
+
+       working-storage section.
+
+          01 DADOS.
+  		     02 W-Raio  	PIC  9(03)v99.
+    	     02 W-Area    	PIC  9(05)V99.
+             02 W-Area-Pol  PIC  9(05)V99.
+
+          01 CONTROLE-UNIDADE.
+              02 SW-UNIDADE       PIC X(01)     VALUE "M".
+                 88 UNIDADE-IMPERIAL             VALUE "I" FALSE "M".
+
+          01 STATUS-ARQUIVOS.
+              02 WS-HIST-STATUS  PIC X(02) VALUE SPACES.
+              02 WS-CTRL-STATUS  PIC X(02) VALUE SPACES.
+              02 WS-AUDIT-STATUS PIC X(02) VALUE SPACES.
+
+          01 CONTROLE-RAIO.
+              02 WS-RAIO-MAXIMO  PIC 9(03)V99 VALUE 100.00.
+
+          01 WS-HORA-SISTEMA     PIC 9(08) VALUE ZEROS.
+
+ 	      01 MENSAGEMS-DE-TELA.
+  		     02 MENSA1    	PIC X(50) VALUE "DIGITE O Raio".
+    	     02 MENSA2   	PIC X(30) VALUE "FIM DO PROGRAMA".
+    	     02 MENSA3    	PIC X(30) VALUE SPACE.
+
+	      01 DATA-DO-SISTEMA.
+  	         02 ANO       PIC 9(04) VALUE ZEROS.
+  		     02 MES       PIC 9(02) VALUE ZEROS.
+     	     02 DIA       PIC 9(02) VALUE ZEROS.
+
+       SCREEN SECTION.
+
+          01 TELA01.
+	         02 LINE 02 COLUMN 05 PIC 9(02)/ USING DIA.
+	         02 LINE 02 COLUMN 08 PIC 9(02)/ USING MES.
+	         02 LINE 02 COLUMN 11 PIC 9(04)  USING ANO.
+	         02 LINE 02 COLUMN 28 VALUE
+     	         "Calcula da Area de um Circulo".
+ 	         02 LINE 08 COLUMN 15 VALUE "Raio:".
+ 	         02 LINE 10 COLUMN 15 VALUE "Area:".
+ 	         02 LINE 12 COLUMN 15 VALUE
+     	         "Unidade (M-Metrico/I-Imperial): < >".
+
+
+       procedure division.
+
+       Inicio.
+
+   	   ACCEPT  DATA-DO-SISTEMA FROM DATE YYYYMMDD.
+       DISPLAY ERASE       AT    0101.
+       DISPLAY TELA01      AT    0101.
+       MOVE    ZEROS       TO    DADOS.
+       OPEN    EXTEND      HIST-FILE.
+       OPEN    EXTEND      AUDIT-FILE.
+       PERFORM LE-CONTROLE-RAIO.
+
+       Entrada.
+
+       DISPLAY MENSA1 AT 2030.
+       ACCEPT W-Raio AT 0821.
+       IF      W-Raio = ZERO
+           DISPLAY "RAIO INVALIDO!!" AT 1430
+           PERFORM Entrada
+       ELSE
+           IF      W-Raio > WS-RAIO-MAXIMO
+               DISPLAY "RAIO ACIMA DO LIMITE PERMITIDO!!" AT 1430
+               PERFORM Entrada
+           ELSE
+	           DISPLAY MENSA3 AT 1830
+           END-IF
+       END-IF.
+       PERFORM ESCOLHE-UNIDADE.
+
+       Calcula.
+	   compute w-Area = 3.1416*(w-Raio**2).
+       IF      UNIDADE-IMPERIAL
+           COMPUTE  W-Area-Pol = W-Area / 6.4516
+           Display  W-Area-Pol AT 1021
+       ELSE
+           Display  w-Area AT 1021
+       END-IF.
+	   PERFORM GRAVA-HISTORICO.
+	   PERFORM GRAVA-AUDITORIA.
+
+       Finaliza.
+	   CLOSE   HIST-FILE.
+	   CLOSE   AUDIT-FILE.
+	   DISPLAY MENSA2 AT 1830.
+	   Stop " ".
+	   Stop Run.
+
+       ESCOLHE-UNIDADE.
+           MOVE    SPACE        TO   SW-UNIDADE.
+           ACCEPT  SW-UNIDADE   AT   1248 PROMPT AUTO.
+           IF      SW-UNIDADE NOT = "M" AND NOT = "m"
+                             AND NOT = "I" AND NOT = "i"
+               PERFORM ESCOLHE-UNIDADE
+           ELSE
+               IF      SW-UNIDADE = "i"
+                   MOVE "I" TO SW-UNIDADE
+               END-IF
+               IF      SW-UNIDADE = "m"
+                   MOVE "M" TO SW-UNIDADE
+               END-IF
+           END-IF.
+
+       LE-CONTROLE-RAIO.
+           OPEN    INPUT CTRL-FILE.
+           IF      WS-CTRL-STATUS = "00"
+               READ CTRL-FILE
+                   AT END
+                       MOVE 100.00 TO WS-RAIO-MAXIMO
+                   NOT AT END
+                       MOVE CTRL-RAIO-MAXIMO TO WS-RAIO-MAXIMO
+               END-READ
+               CLOSE CTRL-FILE
+           ELSE
+               MOVE 100.00 TO WS-RAIO-MAXIMO
+           END-IF.
+
+       GRAVA-HISTORICO.
+           MOVE    DATA-DO-SISTEMA   TO    HIST-DATA.
+           MOVE    W-Raio            TO    HIST-RAIO.
+           MOVE    W-Area            TO    HIST-AREA.
+           WRITE   HIST-LOTE-REG.
+
+       GRAVA-AUDITORIA.
+           ACCEPT  WS-HORA-SISTEMA      FROM TIME.
+           MOVE    DATA-DO-SISTEMA      TO   AUDIT-DATA.
+           MOVE    WS-HORA-SISTEMA(1:6) TO   AUDIT-HORA.
+           MOVE    "PROGRAM1"           TO   AUDIT-PROGRAMA.
+           MOVE    W-Raio               TO   AUDIT-ENTRADA.
+           MOVE    SPACE                TO   AUDIT-SAIDA.
+           WRITE   AUDIT-LOG-REG.
+
+           goback.
+
+       end program Program1.
