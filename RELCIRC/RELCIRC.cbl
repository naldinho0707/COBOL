@@ -0,0 +1,178 @@
+       program-id. RELCIRC as "RELCIRC".
+
+       author. Setor de Operacoes.
+
+       date-written. 09/08/2026.
+
+      ******************************************************************
+      * RELCIRC - Relatorio diario de calculos de area de circulo.
+      *
+      *           Le o arquivo historico CIRCHIST (gravado pelo
+      *           EX09-CALC-AREA-CIRC-MASC e pelo Program1) e imprime
+      *           uma linha por dia com a quantidade de circulos
+      *           calculados, a media do raio e o total de area, para
+      *           que a chefia nao precise perguntar quem estava no
+      *           terminal para saber quantos calculos rodaram.
+      *
+      *           HISTORICO DE ALTERACOES:
+      *           - REL-FILE passou a ser assign to "RELCOUT" (antes
+      *             "RELCIRC-OUT"), que tem 11 caracteres e hifen - fora
+      *             do padrao de ate 8 caracteres sem hifen usado pelo
+      *             resto do sistema e invalido como DDNAME real.
+      *           - REL-TOTAL-AREA alargado de PIC ZZZZZZ9,99 (7 digitos
+      *             inteiros) para PIC ZZZZZZZZ9,99 (9 digitos inteiros),
+      *             para caber o valor de TAB-SOMA-AREA PIC 9(09)V99 sem
+      *             perder os digitos mais significativos num dia com
+      *             area acumulada grande.
+      ******************************************************************
+
+      *================================================================*
+       environment division.
+      *================================================================*
+
+       special-names.
+           decimal-point is comma.
+
+       input-output section.
+       file-control.
+
+           select HIST-FILE assign to "CIRCHIST"
+                  organization is line sequential
+                  file status  is WS-HIST-STATUS.
+
+           select REL-FILE  assign to "RELCOUT"
+                  organization is line sequential
+                  file status  is WS-REL-STATUS.
+
+      *----------------------------------------------------------------*
+       data division.
+      *----------------------------------------------------------------*
+
+       file section.
+
+       FD  HIST-FILE.
+           copy CIRCHIST.
+
+       FD  REL-FILE.
+       01 REL-LINHA.
+           02 REL-DATA          PIC 9(08).
+           02 FILLER            PIC X(03)     VALUE SPACES.
+           02 REL-QTDE          PIC ZZZZ9.
+           02 FILLER            PIC X(03)     VALUE SPACES.
+           02 REL-MEDIA-RAIO    PIC ZZZ9,99.
+           02 FILLER            PIC X(03)     VALUE SPACES.
+           02 REL-TOTAL-AREA    PIC ZZZZZZZZ9,99.
+
+      *----------------------------------------------------------------*
+       working-storage section.
+      *----------------------------------------------------------------*
+
+       01 CONTROLE-FIM.
+           02 SW-FIM-HISTORICO   PIC X(01)     VALUE "N".
+              88 FIM-HISTORICO                 VALUE "S" FALSE "N".
+           02 SW-TABELA-CHEIA    PIC X(01)     VALUE "N".
+              88 TABELA-CHEIA                  VALUE "S" FALSE "N".
+
+       01 STATUS-ARQUIVOS.
+           02 WS-HIST-STATUS     PIC X(02)     VALUE SPACES.
+           02 WS-REL-STATUS      PIC X(02)     VALUE SPACES.
+
+       01 QTDE-DIAS              PIC 9(02)     VALUE ZEROS.
+
+       01 TABELA-RESUMO.
+           02 TAB-DIA OCCURS 31 TIMES INDEXED BY IX-DIA.
+               03 TAB-DATA        PIC 9(08)      VALUE ZEROS.
+               03 TAB-QTDE        PIC 9(05)      VALUE ZEROS.
+               03 TAB-SOMA-RAIO   PIC 9(09)V99   VALUE ZEROS.
+               03 TAB-SOMA-AREA   PIC 9(09)V99   VALUE ZEROS.
+
+       01 WS-MEDIA-RAIO          PIC 9(07)V99   VALUE ZEROS.
+
+      *================================================================*
+       procedure division.
+      *================================================================*
+
+       INICIO.
+            OPEN     INPUT    HIST-FILE.
+            IF       WS-HIST-STATUS NOT = "00"
+                 DISPLAY "RELCIRC: CIRCHIST NAO PODE SER ABERTO - "
+                         "STATUS " WS-HIST-STATUS
+                 STOP RUN
+            END-IF.
+            OPEN     OUTPUT   REL-FILE.
+            MOVE     ZEROS    TO   QTDE-DIAS.
+            PERFORM  LE-HISTORICO.
+            PERFORM  ACUMULA  UNTIL  FIM-HISTORICO.
+            CLOSE    HIST-FILE.
+            PERFORM  IMPRIME-LINHA
+                     VARYING IX-DIA FROM 1 BY 1
+                     UNTIL   IX-DIA > QTDE-DIAS.
+            CLOSE    REL-FILE.
+            STOP RUN.
+
+
+       LE-HISTORICO.
+            READ     HIST-FILE
+                AT END
+                     SET FIM-HISTORICO TO TRUE
+            END-READ.
+            EXIT.
+
+
+       ACUMULA.
+            PERFORM  LOCALIZA-DIA.
+            PERFORM  LE-HISTORICO.
+            EXIT.
+
+
+       LOCALIZA-DIA.
+            SET      IX-DIA TO 1.
+            SEARCH   TAB-DIA
+                AT END
+                     PERFORM CRIA-DIA
+                WHEN TAB-DATA (IX-DIA) = HIST-DATA
+                     PERFORM SOMA-DIA
+            END-SEARCH.
+            EXIT.
+
+
+       CRIA-DIA.
+            IF       QTDE-DIAS >= 31
+                 IF       NOT TABELA-CHEIA
+                      SET      TABELA-CHEIA        TO   TRUE
+                      DISPLAY  "RELCIRC: TABELA CHEIA (31 DIAS) - DIAS"
+                      DISPLAY  "EXCEDENTES DO HISTORICO SERAO IGNORADOS"
+                 END-IF
+            ELSE
+                 ADD      1                TO   QTDE-DIAS
+                 SET      IX-DIA           TO   QTDE-DIAS
+                 MOVE     HIST-DATA        TO   TAB-DATA (IX-DIA)
+                 MOVE     ZEROS            TO   TAB-QTDE (IX-DIA)
+                                                 TAB-SOMA-RAIO (IX-DIA)
+                                                 TAB-SOMA-AREA (IX-DIA)
+                 PERFORM  SOMA-DIA
+            END-IF.
+            EXIT.
+
+
+       SOMA-DIA.
+            ADD      1                TO   TAB-QTDE (IX-DIA).
+            ADD      HIST-RAIO        TO   TAB-SOMA-RAIO (IX-DIA).
+            ADD      HIST-AREA        TO   TAB-SOMA-AREA (IX-DIA).
+            EXIT.
+
+
+       IMPRIME-LINHA.
+            COMPUTE  WS-MEDIA-RAIO  =  TAB-SOMA-RAIO (IX-DIA)
+                                       / TAB-QTDE (IX-DIA).
+            MOVE     TAB-DATA (IX-DIA)       TO   REL-DATA.
+            MOVE     TAB-QTDE (IX-DIA)       TO   REL-QTDE.
+            MOVE     WS-MEDIA-RAIO           TO   REL-MEDIA-RAIO.
+            MOVE     TAB-SOMA-AREA (IX-DIA)  TO   REL-TOTAL-AREA.
+            WRITE    REL-LINHA.
+            EXIT.
+
+
+           goback.
+
+       end program RELCIRC.
