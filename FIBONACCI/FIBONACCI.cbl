@@ -11,8 +11,35 @@
       *  3°  c = 1 + 2 = 3        a = 2   b = 3
       *  4°  c = 2 + 3 = 5        a = 3   b = 5
       *  5°  c = 3 + 5 = 8        a = 5   b = 8
-      *  6°  c = 5 + 8 = 13       a = 8   b = 13 
+      *  6°  c = 5 + 8 = 13       a = 8   b = 13
       *
+      * HISTORICO DE ALTERACOES:
+      *   - inclusao do modo batch (arquivo FIBIN/FIBOUT) com
+      *     checkpoint (arquivo FIBCKPT), para um lote grande de
+      *     requisicoes poder retomar da ultima concluida em vez de
+      *     repetir tudo quando o job cai no meio do processamento.
+      *   - cada requisicao calculada grava uma linha no arquivo de
+      *     auditoria AUDITLOG, compartilhado com EX09 e Program1.
+      *   - o modo batch consulta o arquivo mestre FIBMAST antes de
+      *     calcular; se o tamanho da sequencia ja foi calculado antes,
+      *     reaproveita o valor gravado em vez de recalcular.
+      *   - VALORC e campo fixo de 6 digitos; uma requisicao cujo
+      *     resultado nao caiba mais nele e rejeitada (nao gravada no
+      *     FIBOUT nem no FIBMAST) e a rejeicao fica registrada no
+      *     AUDITLOG, em vez de gravar um valor truncado sem avisar.
+      *   - ENTRA-DADOS agora pode receber uma semente inicial (A,B)
+      *     diferente de 0,1, para gerar sequencias no estilo Lucas ou
+      *     outra semente pedida pela area de modelagem, em vez de so
+      *     a sequencia classica.
+      *   - modo batch agora da GOBACK direto apos PROCESSA-LOTE, em
+      *     vez de cair no laco interativo e ficar esperando um ACCEPT
+      *     de tela que nunca chega numa rodada sem operador.
+      *   - FIBCKPT agora e zerado quando o lote termina por completo
+      *     (chegou no FIM-LOTE sem transbordo que interrompa o job),
+      *     em vez de ficar com a ultima contagem gravada; sem isso, a
+      *     contagem de uma rodada concluida sobrava para o FIBIN do
+      *     dia seguinte e DESCARTA-REQUISICAO pulava requisicoes de
+      *     um arquivo novo como se fossem continuacao do anterior.
       *----------------------------------------------------------------*
 
       *================================================================*
@@ -22,10 +49,86 @@
        special-names.
           decimal-point is comma.
 
+       input-output section.
+       file-control.
+
+           select FIB-IN-FILE   assign to "FIBIN"
+                  organization is line sequential
+                  file status  is WS-FIB-IN-STATUS.
+
+           select FIB-OUT-FILE  assign to "FIBOUT"
+                  organization is line sequential
+                  file status  is WS-FIB-OUT-STATUS.
+
+           select FIB-CKPT-FILE assign to "FIBCKPT"
+                  organization is line sequential
+                  file status  is WS-CKPT-STATUS.
+
+           select AUDIT-FILE    assign to "AUDITLOG"
+                  organization is line sequential
+                  file status  is WS-AUDIT-STATUS.
+
+           select FIB-MASTER-FILE assign to "FIBMAST"
+                  organization is indexed
+                  access mode  is random
+                  record key   is FIBM-CHAVE
+                  file status  is WS-MASTER-STATUS.
+
+      *----------------------------------------------------------------*
+       data division.
+      *----------------------------------------------------------------*
+
+       file section.
+
+       FD  FIB-IN-FILE.
+           copy FIBIN.
+
+       FD  FIB-OUT-FILE.
+           copy FIBOUT.
+
+       FD  FIB-CKPT-FILE.
+           copy FIBCKPT.
+
+       FD  AUDIT-FILE.
+           copy AUDITLOG.
+
+       FD  FIB-MASTER-FILE.
+           copy FIBMAST.
+
       *----------------------------------------------------------------*
        working-storage section.
       *----------------------------------------------------------------*
 
+       01 CONTROLE-BATCH.
+           02 SW-MODO-BATCH                  PIC X(01)     VALUE "N".
+              88 MODO-BATCH                                VALUE "S"
+                                                             FALSE "N".
+           02 SW-FIM-LOTE                     PIC X(01)     VALUE "N".
+              88 FIM-LOTE                                  VALUE "S"
+                                                             FALSE "N".
+           02 SW-AUDIT-ABERTO                 PIC X(01)     VALUE "N".
+              88 AUDIT-ABERTO                              VALUE "S"
+                                                             FALSE "N".
+           02 SW-OVERFLOW                      PIC X(01)     VALUE "N".
+              88 OVERFLOW-DETECTADO                       VALUE "S"
+                                                             FALSE "N".
+
+       01 CONTROLE-SEMENTE.
+           02 SW-SEMENTE                       PIC X(01)     VALUE "N".
+              88 SEMENTE-PERSONALIZADA                    VALUE "S"
+                                                             FALSE "N".
+
+       01 STATUS-ARQUIVOS.
+           02 WS-FIB-IN-STATUS                PIC X(02)    VALUE SPACES.
+           02 WS-FIB-OUT-STATUS               PIC X(02)    VALUE SPACES.
+           02 WS-CKPT-STATUS                  PIC X(02)    VALUE SPACES.
+           02 WS-AUDIT-STATUS                 PIC X(02)    VALUE SPACES.
+           02 WS-MASTER-STATUS                PIC X(02)    VALUE SPACES.
+
+       01 WS-LIDOS                            PIC 9(05)    VALUE ZEROS.
+
+       01 WS-HORA-SISTEMA                     PIC 9(08)    VALUE ZEROS.
+
        01 VARIAVEIS-NUM.
            02 VALOR-ENTRADA                  PIC 9(02)     VALUE ZEROS.
            02 MASC-ENTRADA                   PIC Z9        VALUE ZEROS.
@@ -44,6 +147,14 @@
        01 VARIAVEIS-ALFA.
            02 CONTINUA                       PIC X(01)     VALUE SPACES.
 
+       01 VARIAVEIS-SEMENTE.
+           02 MASC-SEMENTE                   PIC Z9        VALUE ZEROS.
+           02 SEMENTE-A-ORIG                 PIC 9(06)     VALUE ZEROS.
+           02 SEMENTE-B-ORIG                 PIC 9(06)     VALUE 1.
+           02 SEMENTE-A-ED                   PIC Z9        VALUE ZEROS.
+           02 SEMENTE-B-ED                   PIC Z9        VALUE ZEROS.
+           02 SEMENTE-ABERTURA               PIC X(20)     VALUE SPACES.
+
        01 MENSAGENS.
            02 MENS01                         PIC X(30)     VALUE SPACES.
 
@@ -66,8 +177,10 @@
            02 LINE 05 COLUMN 02  VALUE 
                 "ESCOLHA O NUMERO DA SEQUENCIA (0 a 30): ".
            02 LINE 07 COLUMN 02  VALUE
-                "RESULTADO.: ".  
-           02 LINE 11 COLUMN 02  VALUE "DESEJA CONTINUAR (S/N): < >".  
+                "RESULTADO.: ".
+           02 LINE 09 COLUMN 02  VALUE
+                "SEMENTE PERSONALIZADA (A,B) (S/N): < >".
+           02 LINE 11 COLUMN 02  VALUE "DESEJA CONTINUAR (S/N): < >".
 
 
 
@@ -76,8 +189,16 @@
       *================================================================*
 
             ACCEPT DATA-DO-SISTEMA FROM DATE YYYYMMDD.
-            PERFORM PROCESSO UNTIL CONTINUA = "N" OR "n".
-            PERFORM FINALIZA.        
+            PERFORM VERIFICA-LOTE.
+            IF      MODO-BATCH
+                PERFORM PROCESSA-LOTE
+                GOBACK
+            ELSE
+                OPEN    EXTEND  AUDIT-FILE
+                SET     AUDIT-ABERTO TO TRUE
+                PERFORM PROCESSO UNTIL CONTINUA = "N" OR "n"
+                PERFORM FINALIZA
+            END-IF.
 
 
 
@@ -98,6 +219,7 @@
 
        ENTRA-DADOS.
             MOVE       ZEROS                 TO         VARIAVEIS-NUM
+            SET        OVERFLOW-DETECTADO    TO         FALSE
             MOVE       1                     TO         VALORB
             MOVE       2                     TO         CONTADOR
             MOVE       9                     TO         COLUNA
@@ -108,14 +230,56 @@
             DISPLAY    "NUMERO INVALIDO!!"   AT         0642
             PERFORM    ENTRA-DADOS
             ELSE
-            DISPLAY    MENS01                AT         0642 
+            DISPLAY    MENS01                AT         0642
+            PERFORM    ESCOLHE-SEMENTE
+            MOVE       VALORA                TO         SEMENTE-A-ORIG
+            MOVE       VALORB                TO         SEMENTE-B-ORIG
+            END-IF
+            EXIT.
+
+
+       ESCOLHE-SEMENTE.
+            MOVE       SPACE                 TO         SW-SEMENTE
+            ACCEPT     SW-SEMENTE  AT        0938 WITH PROMPT AUTO
+            IF         SW-SEMENTE NOT = "S" AND NOT = "s"
+                                 AND NOT = "N" AND NOT = "n"
+            PERFORM    ESCOLHE-SEMENTE
+            ELSE
+            IF         SW-SEMENTE           =         "s"
+            MOVE       "S"                  TO        SW-SEMENTE
+            END-IF
+            IF         SW-SEMENTE           =         "n"
+            MOVE       "N"                  TO        SW-SEMENTE
+            END-IF
+            IF         SEMENTE-PERSONALIZADA
+            PERFORM    ENTRA-SEMENTE
             END-IF
+            END-IF.
+            EXIT.
+
+
+       ENTRA-SEMENTE.
+            DISPLAY    "VALOR INICIAL A (0-99): " AT        1002.
+            ACCEPT     MASC-SEMENTE               AT        1028.
+            MOVE       MASC-SEMENTE               TO         VALORA.
+            DISPLAY    "VALOR INICIAL B (0-99): " AT        1002.
+            ACCEPT     MASC-SEMENTE               AT        1028.
+            MOVE       MASC-SEMENTE               TO         VALORB.
             EXIT.
  
 
 
        CALCULA.
             COMPUTE    VALORC = VALORA + VALORB
+                ON SIZE ERROR
+                SET    OVERFLOW-DETECTADO    TO         TRUE
+            END-COMPUTE.
+
+            IF         OVERFLOW-DETECTADO
+            DISPLAY    "TRANSBORDO - SEQUENCIA INTERROMPIDA!!"
+                                              AT         1302
+            PERFORM    GRAVA-AUDITORIA-TRANSBORDO
+            ELSE
             COMPUTE    VALORA = VALORB
             COMPUTE    VALORB = VALORC
 
@@ -138,11 +302,12 @@
             MOVE       VALORC                TO         RESULTADO4
             DISPLAY    RESULTADO4            LINE 09    COLUMN COLUNA2
             COMPUTE    COLUNA2 = COLUNA2 + 8
-            WHEN       10000 THRU 999999
+            WHEN       100000 THRU 999999
             MOVE       VALORC                TO         RESULTADO5
             DISPLAY    RESULTADO5            LINE 09    COLUMN COLUNA2
             COMPUTE    COLUNA2 = COLUNA2 + 9
             END-EVALUATE
+            END-IF.
             EXIT.
             
  
@@ -150,14 +315,15 @@
        MOSTRA-RESULTADO.
             EVALUATE   VALOR-ENTRADA
             WHEN 0
-            DISPLAY    "{ 0"                AT         0802
+            PERFORM    MOSTRA-ABERTURA-0
             MOVE       ZEROS                TO         CONTADOR
             WHEN 1
-            DISPLAY    "{ 0, 1"             AT         0802
+            PERFORM    MOSTRA-ABERTURA-1
             MOVE       1                    TO         CONTADOR
             WHEN OTHER
-            DISPLAY    "{ 0, 1, "           AT         0802
+            PERFORM    MOSTRA-ABERTURA-OTHER
             PERFORM    CALCULA UNTIL  CONTADOR > VALOR-ENTRADA
+                                 OR    OVERFLOW-DETECTADO
             END-EVALUATE
 
             EVALUATE   CONTADOR
@@ -175,24 +341,239 @@
             DISPLAY    " }"           LINE 09    COLUMN COLUNA2
             END-EVALUATE
             EXIT.
-       
+
+
+       MOSTRA-ABERTURA-0.
+            IF         SEMENTE-PERSONALIZADA
+            MOVE       SEMENTE-A-ORIG        TO         SEMENTE-A-ED
+            MOVE       SPACES                TO         SEMENTE-ABERTURA
+            STRING     "{ "                  DELIMITED BY SIZE
+                       SEMENTE-A-ED           DELIMITED BY SIZE
+                  INTO SEMENTE-ABERTURA
+            DISPLAY    SEMENTE-ABERTURA      AT         0802
+            ELSE
+            DISPLAY    "{ 0"                 AT         0802
+            END-IF.
+            EXIT.
+
+
+       MOSTRA-ABERTURA-1.
+            IF         SEMENTE-PERSONALIZADA
+            MOVE       SEMENTE-A-ORIG        TO         SEMENTE-A-ED
+            MOVE       SEMENTE-B-ORIG        TO         SEMENTE-B-ED
+            MOVE       SPACES                TO         SEMENTE-ABERTURA
+            STRING     "{ "                  DELIMITED BY SIZE
+                       SEMENTE-A-ED           DELIMITED BY SIZE
+                       ", "                   DELIMITED BY SIZE
+                       SEMENTE-B-ED           DELIMITED BY SIZE
+                  INTO SEMENTE-ABERTURA
+            DISPLAY    SEMENTE-ABERTURA      AT         0802
+            ELSE
+            DISPLAY    "{ 0, 1"              AT         0802
+            END-IF.
+            EXIT.
+
+
+       MOSTRA-ABERTURA-OTHER.
+            IF         SEMENTE-PERSONALIZADA
+            MOVE       SEMENTE-A-ORIG        TO         SEMENTE-A-ED
+            MOVE       SEMENTE-B-ORIG        TO         SEMENTE-B-ED
+            MOVE       SPACES                TO         SEMENTE-ABERTURA
+            STRING     "{ "                  DELIMITED BY SIZE
+                       SEMENTE-A-ED           DELIMITED BY SIZE
+                       ", "                   DELIMITED BY SIZE
+                       SEMENTE-B-ED           DELIMITED BY SIZE
+                       ", "                   DELIMITED BY SIZE
+                  INTO SEMENTE-ABERTURA
+            DISPLAY    SEMENTE-ABERTURA      AT         0802
+            ELSE
+            DISPLAY    "{ 0, 1, "            AT         0802
+            END-IF.
+            EXIT.
 
 
        CONTINUAR.
             MOVE       SPACES                TO         CONTINUA
             ACCEPT     CONTINUA    AT        1127 WITH PROMPT AUTO
             IF         CONTINUA = "S" OR "s" OR "N" OR "n"
-            NEXT SENTENCE
+            PERFORM    GRAVA-AUDITORIA
             ELSE
             PERFORM    CONTINUAR
+            END-IF
             EXIT.
 
        FINALIZA.
+            IF        AUDIT-ABERTO
+                CLOSE AUDIT-FILE
+            END-IF
             DISPLAY   "FIM DO PROGRAMA"      AT         1302
             STOP " "
             STOP RUN
             EXIT.
-            
+
+       GRAVA-AUDITORIA.
+            ACCEPT     WS-HORA-SISTEMA      FROM TIME
+            MOVE       DATA-DO-SISTEMA      TO   AUDIT-DATA
+            MOVE       WS-HORA-SISTEMA(1:6) TO   AUDIT-HORA
+            MOVE       "FIBONACCI"          TO   AUDIT-PROGRAMA
+            MOVE       VALOR-ENTRADA        TO   AUDIT-ENTRADA
+            MOVE       CONTINUA             TO   AUDIT-SAIDA
+            WRITE      AUDIT-LOG-REG
+            EXIT.
+
+       GRAVA-AUDITORIA-TRANSBORDO.
+            ACCEPT     WS-HORA-SISTEMA      FROM TIME
+            MOVE       DATA-DO-SISTEMA      TO   AUDIT-DATA
+            MOVE       WS-HORA-SISTEMA(1:6) TO   AUDIT-HORA
+            MOVE       "FIBONACCI"          TO   AUDIT-PROGRAMA
+            MOVE       VALOR-ENTRADA        TO   AUDIT-ENTRADA
+            MOVE       "O"                  TO   AUDIT-SAIDA
+            WRITE      AUDIT-LOG-REG
+            EXIT.
+
+
+      *----------------------------------------------------------------*
+      * rotinas do modo batch (lote de requisicoes com checkpoint)
+      *----------------------------------------------------------------*
+
+       VERIFICA-LOTE.
+            OPEN       INPUT   FIB-IN-FILE.
+            IF         WS-FIB-IN-STATUS = "00"
+                SET    MODO-BATCH TO TRUE
+            ELSE
+                SET    MODO-BATCH TO FALSE
+            END-IF.
+            EXIT.
+
+       PROCESSA-LOTE.
+            PERFORM    LE-CHECKPOINT.
+            OPEN       EXTEND  FIB-OUT-FILE.
+            OPEN       EXTEND  AUDIT-FILE.
+            PERFORM    ABRE-MASTER.
+            MOVE       ZEROS   TO   WS-LIDOS.
+            PERFORM    LE-REQUISICAO.
+            PERFORM    DESCARTA-REQUISICAO
+                       UNTIL   FIM-LOTE
+                       OR      WS-LIDOS NOT LESS THAN CKPT-CONCLUIDOS.
+            PERFORM    PROCESSA-REQUISICAO UNTIL FIM-LOTE.
+            PERFORM    LIMPA-CHECKPOINT.
+            CLOSE      FIB-IN-FILE FIB-OUT-FILE.
+            CLOSE      AUDIT-FILE FIB-MASTER-FILE.
+            EXIT.
+
+       ABRE-MASTER.
+            OPEN       I-O     FIB-MASTER-FILE.
+            IF         WS-MASTER-STATUS NOT = "00"
+                OPEN   OUTPUT  FIB-MASTER-FILE
+                CLOSE          FIB-MASTER-FILE
+                OPEN   I-O     FIB-MASTER-FILE
+            END-IF.
+            EXIT.
+
+       LE-REQUISICAO.
+            READ       FIB-IN-FILE
+                AT END SET FIM-LOTE TO TRUE
+            END-READ.
+            EXIT.
+
+       DESCARTA-REQUISICAO.
+            ADD        1   TO   WS-LIDOS.
+            PERFORM    LE-REQUISICAO.
+            EXIT.
+
+       PROCESSA-REQUISICAO.
+            MOVE       FIB-ENTRADA          TO   VALOR-ENTRADA.
+            SET        OVERFLOW-DETECTADO    TO   FALSE.
+            MOVE       VALOR-ENTRADA         TO   FIBM-CHAVE.
+            READ       FIB-MASTER-FILE
+                INVALID KEY
+                    PERFORM CALCULA-E-GRAVA-MASTER
+                NOT INVALID KEY
+                    MOVE    FIBM-VALOR        TO   VALORC
+            END-READ.
+            MOVE       VALOR-ENTRADA        TO   FIB-ENTRADA-OUT.
+            IF         OVERFLOW-DETECTADO
+                PERFORM REJEITA-OVERFLOW
+            ELSE
+                MOVE    VALORC                TO   FIB-RESULTADO
+                WRITE   FIB-RESULT-REG
+                MOVE    "L"                   TO   CONTINUA
+                PERFORM GRAVA-AUDITORIA
+            END-IF.
+            ADD        1   TO   WS-LIDOS.
+            PERFORM    GRAVA-CHECKPOINT.
+            PERFORM    LE-REQUISICAO.
+            EXIT.
+
+       REJEITA-OVERFLOW.
+            PERFORM    GRAVA-AUDITORIA-TRANSBORDO.
+            EXIT.
+
+       CALCULA-E-GRAVA-MASTER.
+            PERFORM    CALCULA-VALOR-LOTE.
+            IF         NOT OVERFLOW-DETECTADO
+                MOVE   VALOR-ENTRADA         TO   FIBM-CHAVE
+                MOVE   VALORC                 TO   FIBM-VALOR
+                WRITE  FIB-MASTER-REG
+            END-IF.
+            EXIT.
+
+       CALCULA-VALOR-LOTE.
+            MOVE       ZEROS   TO   VALORA VALORC.
+            MOVE       1       TO   VALORB.
+            MOVE       2       TO   CONTADOR.
+            SET        OVERFLOW-DETECTADO  TO   FALSE.
+            EVALUATE   VALOR-ENTRADA
+            WHEN       0
+                MOVE   ZEROS   TO   VALORC
+            WHEN       1
+                MOVE   1       TO   VALORC
+            WHEN OTHER
+                PERFORM CALCULA-LOTE-VALOR
+                    UNTIL CONTADOR > VALOR-ENTRADA
+                    OR    OVERFLOW-DETECTADO
+            END-EVALUATE.
+            EXIT.
+
+       CALCULA-LOTE-VALOR.
+            COMPUTE    VALORC = VALORA + VALORB
+                ON SIZE ERROR
+                    SET OVERFLOW-DETECTADO TO TRUE
+            END-COMPUTE.
+            IF         NOT OVERFLOW-DETECTADO
+                COMPUTE  VALORA = VALORB
+                COMPUTE  VALORB = VALORC
+                COMPUTE  CONTADOR = CONTADOR + 1
+            END-IF.
+            EXIT.
+
+       LIMPA-CHECKPOINT.
+            MOVE       ZEROS      TO   WS-LIDOS.
+            PERFORM    GRAVA-CHECKPOINT.
+            EXIT.
+
+       LE-CHECKPOINT.
+            OPEN       INPUT   FIB-CKPT-FILE.
+            IF         WS-CKPT-STATUS = "00"
+                READ   FIB-CKPT-FILE
+                    AT END
+                        MOVE ZEROS TO CKPT-CONCLUIDOS
+                    NOT AT END
+                        CONTINUE
+                END-READ
+                CLOSE  FIB-CKPT-FILE
+            ELSE
+                MOVE   ZEROS   TO   CKPT-CONCLUIDOS
+            END-IF.
+            EXIT.
+
+       GRAVA-CHECKPOINT.
+            OPEN       OUTPUT  FIB-CKPT-FILE.
+            MOVE       WS-LIDOS   TO   CKPT-CONCLUIDOS.
+            WRITE      FIB-CKPT-REG.
+            CLOSE      FIB-CKPT-FILE.
+            EXIT.
+
 
            goback.
 
