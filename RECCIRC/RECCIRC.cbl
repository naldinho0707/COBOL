@@ -0,0 +1,157 @@
+       program-id. RECCIRC as "RECCIRC".
+
+       author. Setor de Operacoes.
+
+       date-written. 09/08/2026.
+
+      ******************************************************************
+      * RECCIRC - Reconciliacao entre a area gravada pela EX09 e a
+      *           area que a formula do Program1 produziria para o
+      *           mesmo raio.
+      *
+      *           Le o RAIOOUT gravado pelo modo batch da
+      *           EX09-CALC-AREA-CIRC-MASC - ou seja, a area REAL que
+      *           a EX09 calculou e gravou para cada raio, nao uma
+      *           segunda conta feita aqui - e recalcula a area do
+      *           mesmo raio com uma copia da formula do Program1
+      *           (Program1 nao tem modo batch, entao seu calculo nao
+      *           pode ser invocado sobre o RAIOIN/RAIOOUT direto;
+      *           esta copia precisa ser atualizada a mao se a formula
+      *           de Program1 mudar, senao este programa para de
+      *           significar alguma coisa). Uma divergencia aqui indica
+      *           que o calculo real da EX09 e o da formula do
+      *           Program1 nao produzem mais o mesmo resultado para o
+      *           mesmo raio.
+      *
+      *           HISTORICO DE ALTERACOES:
+      *           - REC-FILE passou a ser assign to "RECCOUT" (antes
+      *             "RECCIRC-OUT"), que tem 11 caracteres e hifen - fora
+      *             do padrao de ate 8 caracteres sem hifen usado pelo
+      *             resto do sistema (RAIOIN, RAIOOUT, CIRCHIST,
+      *             AUDITLOG etc.) e invalido como DDNAME real.
+      ******************************************************************
+
+      *================================================================*
+       environment division.
+      *================================================================*
+
+       special-names.
+           decimal-point is comma.
+
+       input-output section.
+       file-control.
+
+           select RAIO-OUT-FILE assign to "RAIOOUT"
+                  organization is line sequential
+                  file status  is WS-RAIO-STATUS.
+
+           select REC-FILE  assign to "RECCOUT"
+                  organization is line sequential
+                  file status  is WS-REC-STATUS.
+
+      *----------------------------------------------------------------*
+       data division.
+      *----------------------------------------------------------------*
+
+       file section.
+
+       FD  RAIO-OUT-FILE.
+           copy RAIOOUT.
+
+       FD  REC-FILE.
+       01 REC-LINHA.
+           02 REC-RAIO-ED         PIC ZZ9,99.
+           02 FILLER              PIC X(03)     VALUE SPACES.
+           02 REC-AREA-EX09-ED    PIC ZZZZ9,99.
+           02 FILLER              PIC X(03)     VALUE SPACES.
+           02 REC-AREA-PROG1-ED   PIC ZZZZ9,99.
+           02 FILLER              PIC X(03)     VALUE SPACES.
+           02 REC-STATUS-ED       PIC X(17).
+
+      *----------------------------------------------------------------*
+       working-storage section.
+      *----------------------------------------------------------------*
+
+       01 CONTROLE-FIM.
+           02 SW-FIM-RAIOS        PIC X(01)     VALUE "N".
+              88 FIM-RAIOS                      VALUE "S" FALSE "N".
+
+       01 STATUS-ARQUIVOS.
+           02 WS-RAIO-STATUS      PIC X(02)     VALUE SPACES.
+           02 WS-REC-STATUS       PIC X(02)     VALUE SPACES.
+
+       01 CONTADORES.
+           02 REC-QTDE-COMPARADOS PIC 9(05)     VALUE ZEROS.
+           02 REC-QTDE-DIVERGENTE PIC 9(05)     VALUE ZEROS.
+
+       01 AREAS-CALCULADAS.
+           02 REC-RAIO            PIC 9(03)V99  VALUE ZEROS.
+           02 REC-AREA-EX09       PIC 9(05)V99  VALUE ZEROS.
+           02 REC-AREA-PROGRAM1   PIC 9(05)V99  VALUE ZEROS.
+
+       01 REC-RESUMO.
+           02 FILLER              PIC X(20)
+                                   VALUE "RAIOS COMPARADOS: ".
+           02 REC-RESUMO-TOTAL    PIC ZZZZ9.
+           02 FILLER              PIC X(04)     VALUE SPACES.
+           02 FILLER              PIC X(14)
+                                   VALUE "DIVERGENCIAS: ".
+           02 REC-RESUMO-DIVER    PIC ZZZZ9.
+
+      *================================================================*
+       procedure division.
+      *================================================================*
+
+       INICIO.
+            OPEN     INPUT    RAIO-OUT-FILE.
+            IF       WS-RAIO-STATUS NOT = "00"
+                 DISPLAY "RECCIRC: RAIOOUT NAO PODE SER ABERTO - "
+                         "STATUS " WS-RAIO-STATUS
+                 STOP RUN
+            END-IF.
+            OPEN     OUTPUT   REC-FILE.
+            MOVE     ZEROS    TO   CONTADORES.
+            PERFORM  LE-RAIO.
+            PERFORM  CONCILIA  UNTIL  FIM-RAIOS.
+            PERFORM  GRAVA-RESUMO.
+            CLOSE    RAIO-OUT-FILE REC-FILE.
+            STOP RUN.
+
+
+       LE-RAIO.
+            READ     RAIO-OUT-FILE
+                AT END
+                     SET FIM-RAIOS TO TRUE
+            END-READ.
+            EXIT.
+
+
+       CONCILIA.
+            MOVE     RESULT-RAIO         TO   REC-RAIO.
+            MOVE     RESULT-AREA         TO   REC-AREA-EX09.
+            COMPUTE  REC-AREA-PROGRAM1   =    3,1416 * (REC-RAIO ** 2).
+            ADD      1                  TO    REC-QTDE-COMPARADOS.
+            MOVE     REC-RAIO            TO   REC-RAIO-ED.
+            MOVE     REC-AREA-EX09       TO   REC-AREA-EX09-ED.
+            MOVE     REC-AREA-PROGRAM1   TO   REC-AREA-PROG1-ED.
+            IF       REC-AREA-EX09 NOT = REC-AREA-PROGRAM1
+                ADD     1                     TO   REC-QTDE-DIVERGENTE
+                MOVE    "DIVERGENCIA"         TO   REC-STATUS-ED
+            ELSE
+                MOVE    "OK"                  TO   REC-STATUS-ED
+            END-IF.
+            WRITE    REC-LINHA.
+            PERFORM  LE-RAIO.
+            EXIT.
+
+
+       GRAVA-RESUMO.
+            MOVE     REC-QTDE-COMPARADOS    TO   REC-RESUMO-TOTAL.
+            MOVE     REC-QTDE-DIVERGENTE    TO   REC-RESUMO-DIVER.
+            WRITE    REC-LINHA              FROM REC-RESUMO.
+            EXIT.
+
+
+           goback.
+
+       end program RECCIRC.
