@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------*
+      * RAIOIN - layout do registro do arquivo de entrada em lote dos
+      *          raios, usado pelos programas de calculo de area do
+      *          circulo quando rodam em modo batch.
+      *----------------------------------------------------------------*
+       01 RAIO-LOTE-REG.
+           02 LOTE-RAIO             PIC 9(03)V99.
