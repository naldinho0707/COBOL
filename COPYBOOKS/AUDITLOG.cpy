@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      * AUDITLOG - trilha de auditoria comum aos tres programas
+      *            (EX09, Program1 e FIBONACCI). Cada execucao de
+      *            calculo grava uma linha: data, hora, programa,
+      *            valor de entrada e a opcao de continuar informada
+      *            pelo usuario (S/N), para permitir reconstituir o
+      *            que foi pedido e por qual programa.
+      *----------------------------------------------------------------*
+       01 AUDIT-LOG-REG.
+           02 AUDIT-DATA             PIC 9(08).
+           02 FILLER                 PIC X(01)     VALUE SPACE.
+           02 AUDIT-HORA             PIC 9(06).
+           02 FILLER                 PIC X(01)     VALUE SPACE.
+           02 AUDIT-PROGRAMA         PIC X(12).
+           02 FILLER                 PIC X(01)     VALUE SPACE.
+           02 AUDIT-ENTRADA          PIC X(10).
+           02 FILLER                 PIC X(01)     VALUE SPACE.
+           02 AUDIT-SAIDA            PIC X(01).
