@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      * FIBCKPT - registro de checkpoint do lote do FIBONACCI: guarda
+      *           quantas requisicoes do arquivo FIBIN ja foram
+      *           concluidas, para um job interrompido poder retomar
+      *           da requisicao seguinte em vez de repetir o lote.
+      *----------------------------------------------------------------*
+       01 FIB-CKPT-REG.
+           02 CKPT-CONCLUIDOS        PIC 9(05).
