@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      * CIRCHIST - layout do registro do arquivo historico (master)
+      *            de calculos de area de circulo. Um registro e
+      *            gravado por calculo efetuado, para consulta e
+      *            reimpressao posterior (auditoria).
+      *----------------------------------------------------------------*
+       01 HIST-LOTE-REG.
+           02 HIST-DATA              PIC 9(08).
+           02 FILLER                 PIC X(01)     VALUE SPACE.
+           02 HIST-RAIO              PIC 9(03)V99.
+           02 FILLER                 PIC X(01)     VALUE SPACE.
+           02 HIST-AREA              PIC 9(05)V99.
