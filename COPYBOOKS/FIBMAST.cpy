@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      * FIBMAST - arquivo mestre de valores de Fibonacci ja calculados,
+      *           indexado pelo tamanho da sequencia pedido, para que
+      *           uma requisicao repetida no modo batch aproveite o
+      *           valor gravado em vez de recalcular.
+      *----------------------------------------------------------------*
+       01 FIB-MASTER-REG.
+           02 FIBM-CHAVE             PIC 9(02).
+           02 FIBM-VALOR             PIC 9(06).
