@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      * RAIOOUT - layout do registro de resultado gravado pelos
+      *           programas de calculo de area do circulo quando
+      *           rodam em modo batch (um registro por raio lido).
+      *----------------------------------------------------------------*
+       01 RESULT-LOTE-REG.
+           02 RESULT-RAIO           PIC 9(03)V99.
+           02 FILLER                PIC X(01)     VALUE SPACE.
+           02 RESULT-AREA           PIC 9(05)V99.
+           02 FILLER                PIC X(01)     VALUE SPACE.
+           02 RESULT-CIRCUNF        PIC 9(05)V99.
+           02 FILLER                PIC X(01)     VALUE SPACE.
+           02 RESULT-DIAMETRO       PIC 9(04)V99.
