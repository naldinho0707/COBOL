@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      * CTRLRAIO - registro de controle com o raio maximo permitido
+      *            nos programas de calculo de area do circulo, para
+      *            a area de operacoes poder alterar o limite sem
+      *            precisar de uma recompilacao.
+      *----------------------------------------------------------------*
+       01 CTRL-RAIO-REG.
+           02 CTRL-RAIO-MAXIMO       PIC 9(03)V99.
