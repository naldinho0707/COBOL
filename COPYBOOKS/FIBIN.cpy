@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------*
+      * FIBIN - layout do registro do arquivo de requisicoes em lote
+      *         (tamanho da sequencia pedida) para o FIBONACCI rodar
+      *         em modo batch.
+      *----------------------------------------------------------------*
+       01 FIB-LOTE-REG.
+           02 FIB-ENTRADA            PIC 9(02).
