@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      * FIBOUT - layout do registro de resultado gravado pelo
+      *          FIBONACCI quando roda em modo batch (um registro por
+      *          requisicao lida do arquivo FIBIN).
+      *----------------------------------------------------------------*
+       01 FIB-RESULT-REG.
+           02 FIB-ENTRADA-OUT        PIC 9(02).
+           02 FILLER                 PIC X(01)     VALUE SPACE.
+           02 FIB-RESULTADO          PIC 9(06).
